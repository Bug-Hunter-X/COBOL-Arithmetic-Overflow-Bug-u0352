@@ -1,8 +1,314 @@
-01  WS-AREA. 
-    05  WS-NUMBER PIC 9(5) VALUE 99999. 
-    05  WS-NUMBER2 PIC 9(5) VALUE 1. 
-    05  WS-RESULT PIC 9(6). 
-
-* This will cause an overflow, as the sum is 100000, exceeding PIC 9(5). 
-ADD WS-NUMBER WS-NUMBER2 GIVING WS-RESULT. 
-DISPLAY WS-RESULT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUG001.
+       AUTHOR. BATCH-SYSTEMS.
+
+      * Daily figures accumulator. Reads a file of number pairs and
+      * produces WS-RESULT for each pair, rather than the single
+      * hardcoded 99999 + 1 pair this program started out with.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO TRANIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEP-FILE ASSIGN TO EXCEPRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CTLTOT-FILE ASSIGN TO CTLTOTIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BAL-FILE ASSIGN TO BALRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DAILY-FILE ASSIGN TO DAILYRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHKPT-FILE ASSIGN TO CHKPTF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CHKPT-KEY
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO REJECTRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORDING MODE IS F.
+       01  TRAN-REC.
+           05  TRAN-NUMBER             PIC S9(5)V99 SIGN IS TRAILING.
+           05  TRAN-NUMBER2            PIC S9(5)V99 SIGN IS TRAILING.
+           05  FILLER                  PIC X(66).
+       01  TRAN-REC-ALT REDEFINES TRAN-REC.
+           05  TRAN-NUMBER-X           PIC X(7).
+           05  TRAN-NUMBER2-X          PIC X(7).
+           05  FILLER                  PIC X(66).
+
+       FD  EXCEP-FILE
+           RECORDING MODE IS F.
+       01  EXCEP-REC.
+           05  EXCEP-NUMBER            PIC S9(5)V99 SIGN IS TRAILING.
+           05  EXCEP-NUMBER2           PIC S9(5)V99 SIGN IS TRAILING.
+           05  EXCEP-ATTEMPTED-TOTAL   PIC S9(7)V99 SIGN IS TRAILING.
+           05  EXCEP-MESSAGE           PIC X(30)
+               VALUE 'ADD SIZE ERROR - TOTAL TRUNC'.
+
+       FD  CTLTOT-FILE
+           RECORDING MODE IS F.
+       01  CTLTOT-REC.
+           05  CTLTOT-AMOUNT           PIC S9(7)V99 SIGN IS TRAILING.
+           05  FILLER                  PIC X(71).
+
+       FD  BAL-FILE
+           RECORDING MODE IS F.
+       01  BAL-REC.
+           05  BAL-CONTROL-TOTAL       PIC S9(7)V99 SIGN IS TRAILING.
+           05  BAL-COMPUTED-TOTAL      PIC S9(7)V99 SIGN IS TRAILING.
+           05  BAL-DIFFERENCE          PIC S9(7)V99 SIGN IS TRAILING.
+           05  BAL-STATUS              PIC X(13).
+
+       FD  DAILY-FILE
+           RECORDING MODE IS F.
+       01  DAILY-REC.
+           05  DAILY-RUN-DATE          PIC 9(8).
+           05  DAILY-NUMBER            PIC S9(5)V99 SIGN IS TRAILING.
+           05  DAILY-NUMBER2           PIC S9(5)V99 SIGN IS TRAILING.
+           05  DAILY-RESULT            PIC S9(6)V99 SIGN IS TRAILING.
+
+       FD  CHKPT-FILE.
+       01  CHKPT-REC.
+           05  CHKPT-KEY               PIC X(8).
+           05  CHKPT-COUNT             PIC 9(8).
+           05  CHKPT-RUN-TOTAL         PIC S9(7)V99 SIGN IS TRAILING.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-REC.
+           05  REJECT-NUMBER-RAW       PIC X(7).
+           05  REJECT-NUMBER2-RAW      PIC X(7).
+           05  REJECT-REASON-CODE      PIC XX.
+           05  REJECT-REASON-TEXT      PIC X(30).
+
+       WORKING-STORAGE SECTION.
+           COPY WSAREA.
+
+       01  WS-EXCEPTION-FIELDS.
+           05  WS-ATTEMPTED-TOTAL      PIC S9(7)V99 COMP-3.
+
+       01  WS-CONTROL-FIELDS.
+           05  WS-RUN-TOTAL            PIC S9(7)V99 COMP-3 VALUE ZERO.
+           05  WS-CONTROL-TOTAL        PIC S9(7)V99 COMP-3 VALUE ZERO.
+           05  WS-TOTAL-DIFFERENCE     PIC S9(7)V99 COMP-3.
+
+       01  WS-RUN-DATE                 PIC 9(8).
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHKPT-STATUS         PIC XX.
+           05  WS-RECORDS-PROCESSED    PIC 9(8) VALUE ZERO.
+           05  WS-SKIP-COUNT           PIC 9(8) VALUE ZERO.
+
+      * Per-transaction business cap, not the PIC S9(5)V99 picture's own
+      * maximum (99999.99) -- a single debit/credit entry over this
+      * figure is treated as a bad record rather than a legitimate
+      * adjustment, so R1/R2 below can actually fire.
+       01  WS-RANGE-LIMITS.
+           05  WS-MIN-AMOUNT           PIC S9(5)V99 COMP-3 VALUE ZERO.
+           05  WS-MAX-AMOUNT           PIC S9(5)V99 COMP-3
+                                                      VALUE 50000.00.
+
+       01  WS-VALIDATION-FIELDS.
+           05  WS-VALID-SW             PIC X VALUE 'Y'.
+               88  WS-RECORD-VALID              VALUE 'Y'.
+           05  WS-REJECT-REASON-CODE   PIC XX.
+           05  WS-REJECT-REASON-TEXT   PIC X(30).
+
+       01  WS-SWITCHES.
+           05  WS-TRAN-EOF-SW          PIC X VALUE 'N'.
+               88  WS-TRAN-EOF                   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-TRAN-EOF
+           PERFORM 8000-RECONCILE-CONTROL-TOTAL
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT TRAN-FILE
+           PERFORM 1100-OPEN-CHECKPOINT
+           PERFORM 1150-OPEN-REPORT-FILES
+           PERFORM 2100-READ-TRAN
+           PERFORM 1200-SKIP-PROCESSED-RECORDS.
+
+       1100-OPEN-CHECKPOINT.
+           OPEN I-O CHKPT-FILE
+           IF WS-CHKPT-STATUS NOT = '00'
+               OPEN OUTPUT CHKPT-FILE
+               MOVE 'RUNTOTAL' TO CHKPT-KEY
+               MOVE ZERO TO CHKPT-COUNT
+               MOVE ZERO TO CHKPT-RUN-TOTAL
+               WRITE CHKPT-REC
+               CLOSE CHKPT-FILE
+               OPEN I-O CHKPT-FILE
+           END-IF
+           MOVE 'RUNTOTAL' TO CHKPT-KEY
+           READ CHKPT-FILE
+               INVALID KEY
+                   MOVE ZERO TO CHKPT-COUNT
+                   MOVE ZERO TO CHKPT-RUN-TOTAL
+           END-READ
+           MOVE CHKPT-COUNT     TO WS-RECORDS-PROCESSED
+           MOVE CHKPT-RUN-TOTAL TO WS-RUN-TOTAL.
+
+      * Records already reported on the prior attempt (exception,
+      * daily and reject detail) must not be wiped out by this
+      * restart, so those files are extended rather than
+      * re-created whenever the checkpoint shows a prior attempt
+      * got partway through the file. BAL-FILE is only ever
+      * written once, at the very end of a complete run, so a
+      * restart (by definition an incomplete prior run) never
+      * left a balancing record behind and OUTPUT is always
+      * correct for it.
+       1150-OPEN-REPORT-FILES.
+           IF WS-RECORDS-PROCESSED > ZERO
+               OPEN EXTEND EXCEP-FILE
+               OPEN EXTEND DAILY-FILE
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT EXCEP-FILE
+               OPEN OUTPUT DAILY-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           OPEN OUTPUT BAL-FILE.
+
+       1200-SKIP-PROCESSED-RECORDS.
+           PERFORM UNTIL WS-TRAN-EOF
+                   OR WS-SKIP-COUNT >= WS-RECORDS-PROCESSED
+               ADD 1 TO WS-SKIP-COUNT
+               PERFORM 2100-READ-TRAN
+           END-PERFORM.
+
+       2000-PROCESS-RECORDS.
+           PERFORM 2005-VALIDATE-RECORD
+           IF WS-RECORD-VALID
+               PERFORM 2010-ADD-RECORD
+           ELSE
+               PERFORM 2990-WRITE-REJECT
+           END-IF
+           ADD 1 TO WS-RECORDS-PROCESSED
+           PERFORM 2950-UPDATE-CHECKPOINT
+           PERFORM 2100-READ-TRAN.
+
+      * Rejects non-numeric fields outright, then range-checks the
+      * figures a numeric field can still legally hold against the
+      * accumulator's business limits (WS-MIN-AMOUNT/WS-MAX-AMOUNT)
+      * so an out-of-range record is caught here rather than
+      * surfacing later as a bogus total or a false overflow.
+       2005-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           EVALUATE TRUE
+               WHEN TRAN-NUMBER NOT NUMERIC
+                       AND TRAN-NUMBER2 NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'NB' TO WS-REJECT-REASON-CODE
+                   MOVE 'BOTH FIELDS NON-NUMERIC'
+                       TO WS-REJECT-REASON-TEXT
+               WHEN TRAN-NUMBER NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'N1' TO WS-REJECT-REASON-CODE
+                   MOVE 'WS-NUMBER NOT NUMERIC'
+                       TO WS-REJECT-REASON-TEXT
+               WHEN TRAN-NUMBER2 NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'N2' TO WS-REJECT-REASON-CODE
+                   MOVE 'WS-NUMBER2 NOT NUMERIC'
+                       TO WS-REJECT-REASON-TEXT
+               WHEN FUNCTION ABS(TRAN-NUMBER) < WS-MIN-AMOUNT
+                       OR FUNCTION ABS(TRAN-NUMBER) > WS-MAX-AMOUNT
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'R1' TO WS-REJECT-REASON-CODE
+                   MOVE 'WS-NUMBER OUT OF RANGE'
+                       TO WS-REJECT-REASON-TEXT
+               WHEN FUNCTION ABS(TRAN-NUMBER2) < WS-MIN-AMOUNT
+                       OR FUNCTION ABS(TRAN-NUMBER2) > WS-MAX-AMOUNT
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'R2' TO WS-REJECT-REASON-CODE
+                   MOVE 'WS-NUMBER2 OUT OF RANGE'
+                       TO WS-REJECT-REASON-TEXT
+           END-EVALUATE.
+
+       2010-ADD-RECORD.
+           MOVE TRAN-NUMBER  TO WS-NUMBER
+           MOVE TRAN-NUMBER2 TO WS-NUMBER2
+           ADD WS-NUMBER WS-NUMBER2 GIVING WS-RESULT
+               ON SIZE ERROR
+                   PERFORM 2900-WRITE-EXCEPTION
+               NOT ON SIZE ERROR
+                   PERFORM 2800-WRITE-DAILY-REPORT
+                   ADD WS-RESULT TO WS-RUN-TOTAL
+           END-ADD.
+
+       2100-READ-TRAN.
+           READ TRAN-FILE
+               AT END
+                   SET WS-TRAN-EOF TO TRUE
+           END-READ.
+
+       2800-WRITE-DAILY-REPORT.
+           MOVE WS-RUN-DATE  TO DAILY-RUN-DATE
+           MOVE WS-NUMBER    TO DAILY-NUMBER
+           MOVE WS-NUMBER2   TO DAILY-NUMBER2
+           MOVE WS-RESULT    TO DAILY-RESULT
+           WRITE DAILY-REC.
+
+       2900-WRITE-EXCEPTION.
+           COMPUTE WS-ATTEMPTED-TOTAL = WS-NUMBER + WS-NUMBER2
+           MOVE WS-NUMBER           TO EXCEP-NUMBER
+           MOVE WS-NUMBER2          TO EXCEP-NUMBER2
+           MOVE WS-ATTEMPTED-TOTAL  TO EXCEP-ATTEMPTED-TOTAL
+           WRITE EXCEP-REC.
+
+       2990-WRITE-REJECT.
+           MOVE TRAN-NUMBER-X        TO REJECT-NUMBER-RAW
+           MOVE TRAN-NUMBER2-X       TO REJECT-NUMBER2-RAW
+           MOVE WS-REJECT-REASON-CODE TO REJECT-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO REJECT-REASON-TEXT
+           WRITE REJECT-REC.
+
+       2950-UPDATE-CHECKPOINT.
+           MOVE WS-RECORDS-PROCESSED TO CHKPT-COUNT
+           MOVE WS-RUN-TOTAL         TO CHKPT-RUN-TOTAL
+           REWRITE CHKPT-REC.
+
+       8000-RECONCILE-CONTROL-TOTAL.
+           OPEN INPUT CTLTOT-FILE
+           READ CTLTOT-FILE
+               AT END
+                   MOVE ZERO TO CTLTOT-AMOUNT
+           END-READ
+           MOVE CTLTOT-AMOUNT TO WS-CONTROL-TOTAL
+           CLOSE CTLTOT-FILE
+           COMPUTE WS-TOTAL-DIFFERENCE = WS-RUN-TOTAL - WS-CONTROL-TOTAL
+           MOVE WS-CONTROL-TOTAL TO BAL-CONTROL-TOTAL
+           MOVE WS-RUN-TOTAL     TO BAL-COMPUTED-TOTAL
+           MOVE WS-TOTAL-DIFFERENCE TO BAL-DIFFERENCE
+           IF WS-TOTAL-DIFFERENCE = ZERO
+               MOVE 'IN BALANCE'   TO BAL-STATUS
+           ELSE
+               MOVE 'OUT OF BAL'  TO BAL-STATUS
+           END-IF
+           WRITE BAL-REC.
+
+       9000-TERMINATE.
+           MOVE ZERO TO CHKPT-COUNT
+           MOVE ZERO TO CHKPT-RUN-TOTAL
+           REWRITE CHKPT-REC
+           CLOSE CHKPT-FILE
+           CLOSE TRAN-FILE
+           CLOSE EXCEP-FILE
+           CLOSE BAL-FILE
+           CLOSE DAILY-FILE
+           CLOSE REJECT-FILE.
