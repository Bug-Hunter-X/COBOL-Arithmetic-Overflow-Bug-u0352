@@ -0,0 +1,53 @@
+*****************************************************
+* BUG1SET -- BMS mapset for the BUG001I online
+* inquiry transaction (ad hoc two-figure totals).
+* Assembled with DFHMSD/DFHMDI/DFHMDF to produce the
+* symbolic map copybook BUG1MAP.CPY used by BUG001I.
+* NUM1/NUM2 carry PICIN='S9(5)V99' so the generated
+* symbolic map's *I fields come in already aligned to
+* WSAREA's signed V99 currency amounts.
+*****************************************************
+BUG1SET  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               CTRL=FREEKB,                                            X
+               TIOAPFX=YES
+*
+BUG1MAP  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),                                           X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='BUG001I - TOTAL INQUIRY'
+*
+         DFHMDF POS=(03,01),                                           X
+               LENGTH=10,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='NUMBER 1 :'
+NUM1     DFHMDF POS=(03,12),                                           X
+               LENGTH=7,                                               X
+               ATTRB=(UNPROT,NUM,IC),                                  X
+               PICIN='S9(5)V99'
+*
+         DFHMDF POS=(04,01),                                           X
+               LENGTH=10,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='NUMBER 2 :'
+NUM2     DFHMDF POS=(04,12),                                           X
+               LENGTH=7,                                               X
+               ATTRB=(UNPROT,NUM),                                     X
+               PICIN='S9(5)V99'
+*
+         DFHMDF POS=(06,01),                                           X
+               LENGTH=10,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='RESULT   :'
+RESULT   DFHMDF POS=(06,12),                                           X
+               LENGTH=10,                                              X
+               ATTRB=(PROT,NORM,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
