@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUG001I.
+       AUTHOR. BATCH-SYSTEMS.
+
+      * Online inquiry transaction for BUG001I. Lets an operator key
+      * in two figures on map BUG1MAP and get back WS-RESULT
+      * immediately, using the same ADD ... GIVING WS-RESULT logic
+      * as the BUG001 batch accumulator, against the same shared
+      * WSAREA work area. Pseudo-conversational: the first attach
+      * (EIBCALEN = 0) just paints the blank entry screen and
+      * returns transid-ed to itself; the operator's AID key comes
+      * back in through the same transaction with EIBCALEN > 0.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY WSAREA.
+           COPY BUG1MAP.
+
+       01  WS-EDIT-FIELDS.
+           05  WS-RESULT-EDIT          PIC -(6)9.99.
+
+       01  WS-RESP-CODE                PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                 PIC X(1).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       0000-MAIN-PROCESS.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 2000-RECEIVE-AND-COMPUTE
+           END-IF
+           EXEC CICS
+               RETURN TRANSID('BUG1')
+                      COMMAREA(DFHCOMMAREA)
+                      LENGTH(1)
+           END-EXEC.
+
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO BUG1MAPO
+           EXEC CICS
+               SEND MAP('BUG1MAP')
+                    MAPSET('BUG1SET')
+                    FROM(BUG1MAPO)
+                    ERASE
+           END-EXEC.
+
+       2000-RECEIVE-AND-COMPUTE.
+           EXEC CICS
+               RECEIVE MAP('BUG1MAP')
+                       MAPSET('BUG1SET')
+                       INTO(BUG1MAPI)
+                       RESP(WS-RESP-CODE)
+           END-EXEC
+
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               IF NUM1I IS NUMERIC AND NUM2I IS NUMERIC
+                   PERFORM 2100-COMPUTE-TOTAL
+               ELSE
+                   MOVE 'NOT NUMERIC' TO RESULTO
+               END-IF
+           ELSE
+               MOVE 'ENTER BOTH NUMBERS' TO RESULTO
+           END-IF
+
+           EXEC CICS
+               SEND MAP('BUG1MAP')
+                    MAPSET('BUG1SET')
+                    FROM(BUG1MAPO)
+           END-EXEC.
+
+       2100-COMPUTE-TOTAL.
+           MOVE NUM1I TO WS-NUMBER
+           MOVE NUM2I TO WS-NUMBER2
+           ADD WS-NUMBER WS-NUMBER2 GIVING WS-RESULT
+               ON SIZE ERROR
+                   MOVE 'OVERFLOW' TO RESULTO
+               NOT ON SIZE ERROR
+                   MOVE WS-RESULT TO WS-RESULT-EDIT
+                   MOVE WS-RESULT-EDIT TO RESULTO
+           END-ADD.
