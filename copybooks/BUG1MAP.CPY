@@ -0,0 +1,37 @@
+      *****************************************************
+      * BUG1MAP.CPY
+      * Symbolic map for mapset BUG1SET, map BUG1MAP.
+      * Hand-maintained to match the BMS source in
+      * cics/bug1map.bms (normally produced by the BMS
+      * assemble step). NUM1/NUM2 carry PICIN='S9(5)V99' on
+      * the BMS side so the symbolic map's *I fields line up
+      * with WSAREA's signed V99 currency amounts (req 003 /
+      * req 004) instead of leaving decimal alignment to the
+      * program.
+      *****************************************************
+       01  BUG1MAPI.
+           05  FILLER                  PIC X(12).
+           05  NUM1L                   PIC S9(4) COMP.
+           05  NUM1F                   PIC X.
+           05  FILLER REDEFINES NUM1F.
+               10  NUM1A               PIC X.
+           05  NUM1I                   PIC S9(5)V99 SIGN IS TRAILING.
+           05  NUM2L                   PIC S9(4) COMP.
+           05  NUM2F                   PIC X.
+           05  FILLER REDEFINES NUM2F.
+               10  NUM2A               PIC X.
+           05  NUM2I                   PIC S9(5)V99 SIGN IS TRAILING.
+           05  RESULTL                 PIC S9(4) COMP.
+           05  RESULTF                 PIC X.
+           05  FILLER REDEFINES RESULTF.
+               10  RESULTA             PIC X.
+           05  RESULTI                 PIC X(10).
+
+       01  BUG1MAPO REDEFINES BUG1MAPI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  NUM1O                   PIC X(7).
+           05  FILLER                  PIC X(3).
+           05  NUM2O                   PIC X(7).
+           05  FILLER                  PIC X(3).
+           05  RESULTO                 PIC X(10).
