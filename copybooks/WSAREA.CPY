@@ -0,0 +1,11 @@
+      *****************************************************
+      * WSAREA.CPY
+      * Shared "add two figures and total" work area.
+      * COPY this into WORKING-STORAGE of any batch program
+      * that needs to foot two signed currency amounts, so
+      * the field sizes stay consistent across programs.
+      *****************************************************
+       01  WS-AREA.
+           05  WS-NUMBER               PIC S9(5)V99 COMP-3.
+           05  WS-NUMBER2              PIC S9(5)V99 COMP-3.
+           05  WS-RESULT               PIC S9(6)V99 COMP-3.
